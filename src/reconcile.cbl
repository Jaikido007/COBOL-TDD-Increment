@@ -0,0 +1,302 @@
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM  :  RECONCILE                                       *
+000400*   AUTHOR   :  J. P. KOWALCZYK                                 *
+000500*   INSTALLATION:  DATA PROCESSING - BATCH SYSTEMS               *
+000600*   DATE-WRITTEN:  2026-08-08                                    *
+000700*                                                                *
+000800*   END-OF-RUN RECONCILIATION.  COMPARES THE AUDIT TRAIL OF      *
+000900*   NUMBERS WE ISSUED (AUDITREC) AGAINST THE DOWNSTREAM          *
+001000*   SYSTEM'S RECEIVED-NUMBERS FILE (RECVREC) FOR THE RUN-ID ON   *
+001100*   THE CONTROL RECORD, AND DISPLAYS ANY GAP (ISSUED BUT NEVER   *
+001200*   RECEIVED) OR DUPLICATE (RECEIVED MORE THAN ONCE) SO AN OPS   *
+001300*   ANALYST SEES IT IN THE SYSOUT FOR THIS RUN INSTEAD OF AT     *
+001400*   NEXT QUARTER'S AUDIT.  SETS RETURN-CODE 4 IF ANYTHING IS     *
+001500*   OUT OF BALANCE, SO A LATER JCL STEP CAN ACT ON IT.           *
+001600*                                                                *
+001700*   A RUN'S ISSUED NUMBERS ARE HELD IN A WORKING-STORAGE TABLE   *
+001800*   WHILE MATCHING PROCEEDS, CAPPED AT WS-MAX-NUMBERS (9999)     *
+001900*   PER RUN -- AMPLE FOR A SINGLE BATCH WINDOW'S BLOCK OF        *
+002000*   SEQUENCE NUMBERS.                                            *
+002100*                                                                *
+002200*   MODIFICATION HISTORY                                        *
+002300*   ---------------------------------------------------------   *
+002400*   2026-08-08  JPK  INITIAL VERSION.                           *
+002410*   2026-08-08  JPK  MATCHING NOW ALSO KEYS ON COUNTER-ID, NOT   *
+002420*                    JUST RUN-ID AND NUMBER -- OTHERWISE TWO     *
+002430*                    COUNTER-ID SEQUENCES SHARING A RUN-ID       *
+002440*                    COULD MASK EACH OTHER'S GAPS/DUPLICATES.    *
+002450*   2026-08-08  JPK  AN ISSUED-NUMBERS TABLE OVERFLOW (MORE      *
+002460*                    THAN WS-MAX-NUMBERS FOR ONE RUN) NOW SETS   *
+002470*                    RETURN-CODE 8 AND IS CALLED OUT IN THE      *
+002480*                    SYSOUT INSTEAD OF SILENTLY DROPPING TAIL    *
+002490*                    ENTRIES, SINCE A DROPPED ENTRY LOOKS LIKE   *
+002495*                    AN UNISSUED RECEIPT TO 3100-MATCH-ONE-      *
+002497*                    RECEIVED.                                   *
+002500******************************************************************
+002600 IDENTIFICATION DIVISION.
+002700 PROGRAM-ID. reconcile.
+002800 AUTHOR. J. P. KOWALCZYK.
+002900 INSTALLATION. DATA PROCESSING - BATCH SYSTEMS.
+003000 DATE-WRITTEN. 2026-08-08.
+003100 DATE-COMPILED.
+003200
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT CONTROL-FILE ASSIGN TO CONTROLF
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-Control-File-Status.
+003900     SELECT AUDIT-FILE ASSIGN TO AUDITF
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-Audit-File-Status.
+004200     SELECT RECEIVED-FILE ASSIGN TO RECEIVDF
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS WS-Received-File-Status.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  CONTROL-FILE
+004900     RECORDING MODE IS F.
+005000     COPY ctlrec.
+005100
+005200 FD  AUDIT-FILE
+005300     RECORDING MODE IS F.
+005400     COPY auditrec.
+005500
+005600 FD  RECEIVED-FILE
+005700     RECORDING MODE IS F.
+005800     COPY recvrec.
+005900
+006000 WORKING-STORAGE SECTION.
+006100 77  WS-Control-File-Status      PIC X(02).
+006200     88  WS-Control-File-OK          VALUE "00".
+006300     88  WS-Control-File-EOF         VALUE "10".
+006400
+006500 77  WS-Audit-File-Status        PIC X(02).
+006600     88  WS-Audit-File-OK            VALUE "00".
+006700     88  WS-Audit-File-EOF           VALUE "10".
+006800
+006900 77  WS-Received-File-Status     PIC X(02).
+007000     88  WS-Received-File-OK         VALUE "00".
+007100     88  WS-Received-File-EOF        VALUE "10".
+007200
+007300 01  WS-Default-Run-Id           PIC X(08) VALUE "DEFAULT".
+007400 01  WS-Run-Id                   PIC X(08).
+007500
+007600 77  WS-Max-Numbers              UNSIGNED-INT VALUE 9999.
+007700 01  WS-Issued-Table.
+007800     05  WS-Issued-Entry OCCURS 9999 TIMES
+007900             INDEXED BY WS-Issued-Idx.
+007950         10  WS-Issued-Counter-Id    PIC X(08).
+008000         10  WS-Issued-Number        UNSIGNED-INT.
+008100         10  WS-Issued-Matched       PIC X(01).
+008200             88  WS-Issued-Matched-Yes   VALUE "Y".
+008300             88  WS-Issued-Matched-No    VALUE "N".
+008400
+008500 77  WS-Issued-Count             UNSIGNED-INT VALUE 0.
+008600 77  WS-Gap-Count                UNSIGNED-INT VALUE 0.
+008700 77  WS-Duplicate-Count          UNSIGNED-INT VALUE 0.
+008800 77  WS-Unissued-Count           UNSIGNED-INT VALUE 0.
+008900
+009000 77  WS-Found-Switch             PIC X(01).
+009100     88  WS-Found-Yes                VALUE "Y".
+009200     88  WS-Found-No                 VALUE "N".
+009250
+009260 77  WS-Truncated-Switch         PIC X(01) VALUE "N".
+009270     88  WS-Truncated-Yes            VALUE "Y".
+009280     88  WS-Truncated-No             VALUE "N".
+009300
+009400 PROCEDURE DIVISION.
+009500******************************************************************
+009600 0000-MAINLINE.
+009700******************************************************************
+009800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009900     PERFORM 2000-LOAD-ISSUED-NUMBERS THRU 2000-EXIT.
+010000     PERFORM 3000-MATCH-RECEIVED-NUMBERS THRU 3000-EXIT.
+010100     PERFORM 4000-REPORT-GAPS THRU 4000-EXIT.
+010200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010300     GOBACK.
+010400
+010500******************************************************************
+010600*   1000-INITIALIZE -- READ THE CONTROL RECORD FOR THE RUN-ID    *
+010700*   WE ARE RECONCILING.                                          *
+010800******************************************************************
+010900 1000-INITIALIZE.
+011000     MOVE WS-Default-Run-Id TO WS-Run-Id.
+011100     OPEN INPUT CONTROL-FILE.
+011200     IF NOT WS-Control-File-OK
+011300         GO TO 1000-EXIT
+011400     END-IF.
+011500     READ CONTROL-FILE
+011600         AT END
+011700             GO TO 1000-EXIT
+011800     END-READ.
+011900     IF CTL-RUN-ID NOT = SPACES
+012000         MOVE CTL-RUN-ID TO WS-Run-Id
+012100     END-IF.
+012200 1000-EXIT.
+012300     IF WS-Control-File-OK OR WS-Control-File-EOF
+012400         CLOSE CONTROL-FILE
+012500     END-IF.
+012600     EXIT.
+012700
+012800******************************************************************
+012900*   2000-LOAD-ISSUED-NUMBERS -- BUILD A TABLE OF EVERY NUMBER    *
+013000*   THE AUDIT TRAIL SHOWS AS ISSUED FOR THIS RUN-ID.             *
+013100******************************************************************
+013200 2000-LOAD-ISSUED-NUMBERS.
+013300     MOVE 0 TO WS-Issued-Count.
+013400     OPEN INPUT AUDIT-FILE.
+013500     IF NOT WS-Audit-File-OK
+013600         GO TO 2000-EXIT
+013700     END-IF.
+013800     PERFORM 2100-LOAD-ONE-ISSUED THRU 2100-EXIT
+013900         UNTIL WS-Audit-File-EOF.
+014000 2000-EXIT.
+014100     IF WS-Audit-File-OK OR WS-Audit-File-EOF
+014200         CLOSE AUDIT-FILE
+014300     END-IF.
+014400     EXIT.
+014500
+014600 2100-LOAD-ONE-ISSUED.
+014700     READ AUDIT-FILE
+014800         AT END
+014900             GO TO 2100-EXIT
+015000     END-READ.
+015100     IF AUD-RUN-ID = WS-Run-Id
+015150         IF WS-Issued-Count < WS-Max-Numbers
+015200             ADD 1 TO WS-Issued-Count
+015300             SET WS-Issued-Idx TO WS-Issued-Count
+015350             MOVE AUD-COUNTER-ID
+015360                 TO WS-Issued-Counter-Id (WS-Issued-Idx)
+015500             MOVE AUD-NUMBER TO WS-Issued-Number (WS-Issued-Idx)
+015600             SET WS-Issued-Matched-No (WS-Issued-Idx) TO TRUE
+015650         ELSE
+015660             SET WS-Truncated-Yes TO TRUE
+015670         END-IF
+015700     END-IF.
+015800 2100-EXIT.
+015900     EXIT.
+016000
+016100******************************************************************
+016200*   3000-MATCH-RECEIVED-NUMBERS -- FOR EVERY NUMBER THE          *
+016300*   DOWNSTREAM SYSTEM SAYS IT RECEIVED FOR THIS RUN-ID, MARK     *
+016400*   THE MATCHING ISSUED-TABLE ENTRY, OR FLAG IT IF IT WAS        *
+016500*   NEVER ISSUED OR WAS ALREADY MATCHED ONCE BEFORE.             *
+016600******************************************************************
+016700 3000-MATCH-RECEIVED-NUMBERS.
+016800     MOVE 0 TO WS-Duplicate-Count.
+016900     MOVE 0 TO WS-Unissued-Count.
+017000     OPEN INPUT RECEIVED-FILE.
+017100     IF NOT WS-Received-File-OK
+017200         GO TO 3000-EXIT
+017300     END-IF.
+017400     PERFORM 3100-MATCH-ONE-RECEIVED THRU 3100-EXIT
+017500         UNTIL WS-Received-File-EOF.
+017600 3000-EXIT.
+017700     IF WS-Received-File-OK OR WS-Received-File-EOF
+017800         CLOSE RECEIVED-FILE
+017900     END-IF.
+018000     EXIT.
+018100
+018200 3100-MATCH-ONE-RECEIVED.
+018300     READ RECEIVED-FILE
+018400         AT END
+018500             GO TO 3100-EXIT
+018600     END-READ.
+018700     IF RCV-RUN-ID NOT = WS-Run-Id
+018800         GO TO 3100-EXIT
+018900     END-IF.
+019000     PERFORM 3200-FIND-ISSUED THRU 3200-EXIT.
+019100     IF WS-Found-No
+019200         ADD 1 TO WS-Unissued-Count
+019300         DISPLAY "RECONCILE: COUNTER " RCV-COUNTER-ID
+019320             " NUMBER " RCV-NUMBER
+019400             " WAS RECEIVED BUT NEVER ISSUED FOR RUN " WS-Run-Id
+019500     ELSE
+019600         IF WS-Issued-Matched-Yes (WS-Issued-Idx)
+019700             ADD 1 TO WS-Duplicate-Count
+019800             DISPLAY "RECONCILE: COUNTER " RCV-COUNTER-ID
+019850                 " NUMBER " RCV-NUMBER
+019900                 " WAS RECEIVED MORE THAN ONCE FOR RUN " WS-Run-Id
+020000         ELSE
+020100             SET WS-Issued-Matched-Yes (WS-Issued-Idx) TO TRUE
+020200         END-IF
+020300     END-IF.
+020400 3100-EXIT.
+020500     EXIT.
+020600
+020700******************************************************************
+020800*   3200-FIND-ISSUED -- SEARCH THE ISSUED-NUMBERS TABLE FOR THE  *
+020900*   NUMBER JUST READ FROM THE RECEIVED FILE.  LEAVES             *
+021000*   WS-ISSUED-IDX POINTING AT THE MATCH WHEN FOUND.              *
+021100******************************************************************
+021200 3200-FIND-ISSUED.
+021300     SET WS-Found-No TO TRUE.
+021400     PERFORM 3210-CHECK-ONE-ISSUED THRU 3210-EXIT
+021500         VARYING WS-Issued-Idx FROM 1 BY 1
+021600         UNTIL WS-Issued-Idx > WS-Issued-Count
+021700             OR WS-Found-Yes.
+021800 3200-EXIT.
+021900     EXIT.
+022000
+022100 3210-CHECK-ONE-ISSUED.
+022200     IF WS-Issued-Counter-Id (WS-Issued-Idx) = RCV-COUNTER-ID
+022250             AND WS-Issued-Number (WS-Issued-Idx) = RCV-NUMBER
+022300         SET WS-Found-Yes TO TRUE
+022400     END-IF.
+022500 3210-EXIT.
+022600     EXIT.
+022700
+022800******************************************************************
+022900*   4000-REPORT-GAPS -- ANY ISSUED-TABLE ENTRY STILL UNMATCHED   *
+023000*   AFTER THE RECEIVED FILE IS EXHAUSTED IS A NUMBER WE ISSUED   *
+023100*   THAT THE DOWNSTREAM SYSTEM NEVER ACKNOWLEDGED.               *
+023200******************************************************************
+023300 4000-REPORT-GAPS.
+023400     MOVE 0 TO WS-Gap-Count.
+023500     PERFORM 4100-CHECK-ONE-GAP THRU 4100-EXIT
+023600         VARYING WS-Issued-Idx FROM 1 BY 1
+023700         UNTIL WS-Issued-Idx > WS-Issued-Count.
+023800 4000-EXIT.
+023900     EXIT.
+024000
+024100 4100-CHECK-ONE-GAP.
+024200     IF WS-Issued-Matched-No (WS-Issued-Idx)
+024300         ADD 1 TO WS-Gap-Count
+024400         DISPLAY "RECONCILE: COUNTER "
+024420             WS-Issued-Counter-Id (WS-Issued-Idx)
+024440             " NUMBER "
+024450             WS-Issued-Number (WS-Issued-Idx)
+024500             " WAS ISSUED BUT NEVER RECEIVED FOR RUN " WS-Run-Id
+024600     END-IF.
+024700 4100-EXIT.
+024800     EXIT.
+024900
+025000******************************************************************
+025100*   9000-TERMINATE -- SUMMARIZE THE RECONCILIATION AND SIGNAL    *
+025200*   AN OUT-OF-BALANCE RUN VIA RETURN-CODE SO A LATER JCL STEP    *
+025300*   CAN ACT ON IT.                                               *
+025400******************************************************************
+025500 9000-TERMINATE.
+025600     DISPLAY "RECONCILE: " WS-Issued-Count " ISSUED, "
+025700         WS-Gap-Count " GAP(S), " WS-Duplicate-Count
+025800         " DUPLICATE(S), " WS-Unissued-Count
+025900         " UNISSUED RECEIPT(S) FOR RUN " WS-Run-Id.
+025950     IF WS-Truncated-Yes
+025960         DISPLAY "RECONCILE: WARNING -- MORE THAN "
+025965             WS-Max-Numbers
+025970             " NUMBERS WERE ISSUED FOR RUN " WS-Run-Id
+025975             " -- RECONCILIATION IS INCOMPLETE"
+025980         MOVE 8 TO RETURN-CODE
+025990     ELSE
+026000         IF WS-Gap-Count > 0 OR WS-Duplicate-Count > 0
+026100                 OR WS-Unissued-Count > 0
+026200             MOVE 4 TO RETURN-CODE
+026300         END-IF
+026350     END-IF.
+026400 9000-EXIT.
+026500     EXIT.
+026600
+026700 END PROGRAM reconcile.

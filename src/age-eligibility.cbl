@@ -0,0 +1,95 @@
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM  :  AGE-ELIGIBILITY                                 *
+000400*   AUTHOR   :  J. P. KOWALCZYK                                 *
+000500*   INSTALLATION:  DATA PROCESSING - BATCH SYSTEMS               *
+000600*   DATE-WRITTEN:  2026-08-08                                    *
+000700*                                                                *
+000800*   GIVEN A DATE OF BIRTH AND AN AS-OF DATE (BOTH PIC 9(8)       *
+000900*   YYYYMMDD), RETURNS THE PERSON'S AGE IN WHOLE YEARS AS OF     *
+001000*   THAT DATE AND WHETHER IT MEETS A CALLER-SUPPLIED MINIMUM,    *
+001100*   SO AGE-CUTOFF JOBS NO LONGER HAVE TO BE WORKED OUT BY HAND   *
+001200*   IN A SPREADSHEET BEFORE THE RUN.                             *
+001300*                                                                *
+001400*   MODIFICATION HISTORY                                        *
+001500*   ---------------------------------------------------------   *
+001600*   2026-08-08  JPK  INITIAL VERSION.                           *
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. age-eligibility.
+002000 AUTHOR. J. P. KOWALCZYK.
+002100 INSTALLATION. DATA PROCESSING - BATCH SYSTEMS.
+002200 DATE-WRITTEN. 2026-08-08.
+002300 DATE-COMPILED.
+002400
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 01  WS-DOB                      PIC 9(08).
+002800 01  WS-DOB-Parts REDEFINES WS-DOB.
+002900     05  WS-DOB-Year             PIC 9(04).
+003000     05  WS-DOB-Month            PIC 9(02).
+003100     05  WS-DOB-Day              PIC 9(02).
+003200
+003300 01  WS-As-Of-Date               PIC 9(08).
+003400 01  WS-As-Of-Date-Parts REDEFINES WS-As-Of-Date.
+003500     05  WS-As-Of-Year           PIC 9(04).
+003600     05  WS-As-Of-Month          PIC 9(02).
+003700     05  WS-As-Of-Day            PIC 9(02).
+003800
+003900 77  WS-Age                      UNSIGNED-INT.
+004000
+004100 LINKAGE SECTION.
+004200     COPY agelink.
+004300
+004400 PROCEDURE DIVISION USING LS-DOB LS-As-Of-Date LS-Minimum-Age
+004500     LS-Age LS-Eligible LS-Age-Status.
+004600******************************************************************
+004700 0000-MAINLINE.
+004800******************************************************************
+004900     SET LS-Age-Status-OK TO TRUE.
+005000     MOVE LS-DOB TO WS-DOB.
+005100     MOVE LS-As-Of-Date TO WS-As-Of-Date.
+005200     IF WS-DOB > WS-As-Of-Date
+005300         SET LS-Age-Status-Invalid-Dob TO TRUE
+005400         MOVE 0 TO LS-Age
+005500         SET LS-Eligible-No TO TRUE
+005600         GO TO 0000-EXIT
+005700     END-IF.
+005800     PERFORM 1000-COMPUTE-AGE THRU 1000-EXIT.
+005900     PERFORM 2000-DETERMINE-ELIGIBILITY THRU 2000-EXIT.
+006000 0000-EXIT.
+006100     GOBACK.
+006200
+006300******************************************************************
+006400*   1000-COMPUTE-AGE -- WHOLE YEARS FROM WS-DOB TO WS-AS-OF-DATE, *
+006500*   BACKING OFF ONE YEAR IF THE BIRTHDAY HAS NOT YET OCCURRED     *
+006600*   IN THE AS-OF YEAR.                                           *
+006700******************************************************************
+006800 1000-COMPUTE-AGE.
+006900     COMPUTE WS-Age = WS-As-Of-Year - WS-DOB-Year.
+007000     IF WS-As-Of-Month < WS-DOB-Month
+007100         SUBTRACT 1 FROM WS-Age
+007200     ELSE
+007300         IF WS-As-Of-Month = WS-DOB-Month
+007400                 AND WS-As-Of-Day < WS-DOB-Day
+007500             SUBTRACT 1 FROM WS-Age
+007600         END-IF
+007700     END-IF.
+007800     MOVE WS-Age TO LS-Age.
+007900 1000-EXIT.
+008000     EXIT.
+008100
+008200******************************************************************
+008300*   2000-DETERMINE-ELIGIBILITY -- COMPARE THE COMPUTED AGE        *
+008400*   AGAINST THE CALLER'S MINIMUM.                                *
+008500******************************************************************
+008600 2000-DETERMINE-ELIGIBILITY.
+008700     IF WS-Age >= LS-Minimum-Age
+008800         SET LS-Eligible-Yes TO TRUE
+008900     ELSE
+009000         SET LS-Eligible-No TO TRUE
+009100     END-IF.
+009200 2000-EXIT.
+009300     EXIT.
+009400
+009500 END PROGRAM age-eligibility.

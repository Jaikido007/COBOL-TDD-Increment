@@ -0,0 +1,52 @@
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM  :  NUMBER-BLOCK                                    *
+000400*   AUTHOR   :  J. P. KOWALCZYK                                 *
+000500*   INSTALLATION:  DATA PROCESSING - BATCH SYSTEMS               *
+000600*   DATE-WRITTEN:  2026-08-08                                    *
+000700*                                                                *
+000800*   ONE STABLE, DOCUMENTED ENTRY POINT FOR ALLOCATING A BLOCK    *
+000900*   OF NUMBERS FROM A NAMED COUNTER.  WRAPS "increment" SO NEW   *
+001000*   CALLERS DO NOT HAVE TO HAND-ROLL THEIR OWN COPY OF ITS CALL  *
+001100*   -- THIS PROGRAM ALWAYS ISSUES (NEVER VOIDS) AND ALWAYS       *
+001200*   SEEDS A BRAND-NEW COUNTER AT ZERO, WHICH IS ALL A CALLER     *
+001300*   ASKING FOR A FRESH BLOCK OF NUMBERS SHOULD NEED TO KNOW.     *
+001400*                                                                *
+001500*   MODIFICATION HISTORY                                        *
+001600*   ---------------------------------------------------------   *
+001700*   2026-08-08  JPK  INITIAL VERSION.                           *
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. number-block.
+002100 AUTHOR. J. P. KOWALCZYK.
+002200 INSTALLATION. DATA PROCESSING - BATCH SYSTEMS.
+002300 DATE-WRITTEN. 2026-08-08.
+002400 DATE-COMPILED.
+002500
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800 01  WS-Seed-Num                 UNSIGNED-INT VALUE 0.
+002900     COPY incrlink REPLACING LEADING ==LS-== BY ==WS-==.
+003000
+003100 LINKAGE SECTION.
+003200     COPY nblink.
+003300
+003400 PROCEDURE DIVISION USING NB-Counter-Id NB-Block-Size
+003500     NB-Range-Start NB-Range-End NB-Status.
+003600******************************************************************
+003700 0000-MAINLINE.
+003800******************************************************************
+003900     MOVE NB-Counter-Id TO WS-Counter-Id.
+004000     MOVE WS-Seed-Num TO WS-Num.
+004100     SET WS-Mode-Issue TO TRUE.
+004200     MOVE NB-Block-Size TO WS-Block-Size.
+004300     CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+004400         WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+004500         WS-Status.
+004600     MOVE WS-Range-Start TO NB-Range-Start.
+004700     MOVE WS-Range-End TO NB-Range-End.
+004800     MOVE WS-Status TO NB-Status.
+004900 0000-EXIT.
+005000     GOBACK.
+005100
+005200 END PROGRAM number-block.

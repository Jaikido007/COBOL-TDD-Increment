@@ -1,12 +1,182 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. increment.
-
-       DATA DIVISION.
-           LINKAGE SECTION.
-           01 LS-Num UNSIGNED-INT.
-           01 LS-Result UNSIGNED-INT.
-
-       PROCEDURE DIVISION USING LS-Num LS-Result.
-           COMPUTE LS-Result = LS-Num + 1.
-
-       END PROGRAM increment.
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM  :  INCREMENT                                       *
+000400*   AUTHOR   :  J. P. KOWALCZYK                                 *
+000500*   INSTALLATION:  DATA PROCESSING - BATCH SYSTEMS               *
+000600*   DATE-WRITTEN:  2024-02-11                                    *
+000700*                                                                *
+000800*   ISSUES THE NEXT SEQUENCE NUMBER, OR A CONTIGUOUS BLOCK OF    *
+000900*   THEM, FOR THE COUNTER NAMED BY LS-COUNTER-ID.  THE LAST      *
+001000*   VALUE ISSUED FOR EACH COUNTER-ID IS KEPT IN COUNTER-FILE SO  *
+001100*   ANY NUMBER OF INDEPENDENT DOCUMENT-TYPE SEQUENCES CAN SHARE  *
+001200*   THIS ONE SUBPROGRAM.                                         *
+001300*                                                                *
+001400*   MODIFICATION HISTORY                                        *
+001500*   ---------------------------------------------------------   *
+001600*   2026-08-08  JPK  ADDED LS-STATUS SO A RUN AT THE MAXIMUM     *
+001700*                    REPRESENTABLE VALUE IS REPORTED RATHER      *
+001800*                    THAN SILENTLY WRAPPING BACK TO ZERO.        *
+001900*   2026-08-08  JPK  ADDED LS-MODE SO A CANCELED TRANSACTION'S   *
+002000*                    NUMBER CAN BE VOIDED (ROLLED BACK) RATHER   *
+002100*                    THAN LEAVING A PERMANENT GAP.               *
+002200*   2026-08-08  JPK  ADDED LS-BLOCK-SIZE/LS-RANGE-START/         *
+002300*                    LS-RANGE-END SO A CALLER CAN RESERVE A      *
+002400*                    CONTIGUOUS RANGE IN ONE CALL.               *
+002500*   2026-08-08  JPK  LINKAGE SECTION MOVED TO THE INCRLINK       *
+002600*                    COPYBOOK SO OTHER CALLERS CAN SHARE IT.     *
+002700*   2026-08-08  JPK  ADDED LS-COUNTER-ID.  THIS PROGRAM NOW      *
+002800*                    OWNS COUNTER-FILE DIRECTLY (KEYED BY        *
+002900*                    COUNTER-ID) INSTEAD OF THE CALLER READING   *
+003000*                    AND WRITING THE LAST VALUE ITSELF, SO ANY   *
+003100*                    NUMBER OF INDEPENDENT SEQUENCES CAN BE      *
+003200*                    DRIVEN THROUGH ONE SUBPROGRAM.              *
+003210*   2026-08-08  JPK  3000-VOID-NUMBER NOW CHECKS LS-NUM AGAINST  *
+003220*                    WS-CURRENT-VALUE BEFORE ROLLING BACK --     *
+003230*                    VOIDING A NUMBER THAT ISN'T THE LAST ONE    *
+003240*                    ISSUED WOULD OTHERWISE REWIND THE COUNTER   *
+003250*                    PAST NUMBERS STILL IN USE.                  *
+003300******************************************************************
+003400 IDENTIFICATION DIVISION.
+003500 PROGRAM-ID. increment.
+003600 AUTHOR. J. P. KOWALCZYK.
+003700 INSTALLATION. DATA PROCESSING - BATCH SYSTEMS.
+003800 DATE-WRITTEN. 2024-02-11.
+003900 DATE-COMPILED.
+004000
+004100 ENVIRONMENT DIVISION.
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400     SELECT COUNTER-FILE ASSIGN TO COUNTERF
+004500         ORGANIZATION IS INDEXED
+004600         ACCESS MODE IS RANDOM
+004700         RECORD KEY IS CTR-COUNTER-ID
+004800         FILE STATUS IS WS-Counter-File-Status.
+004900
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  COUNTER-FILE.
+005300     COPY ctrrec.
+005400
+005500 WORKING-STORAGE SECTION.
+005600******************************************************************
+005700*   LARGEST VALUE AN UNSIGNED-INT FIELD CAN HOLD.  WS-CURRENT-    *
+005800*   VALUE ARRIVING AT THIS VALUE MEANS THE NEXT ADD WOULD WRAP.   *
+005900******************************************************************
+006000 77  WS-Max-Unsigned-Int         UNSIGNED-INT VALUE 4294967295.
+006100 77  WS-Block-Size               UNSIGNED-INT.
+006200 77  WS-Current-Value            UNSIGNED-INT.
+006300
+006400 77  WS-Counter-File-Status      PIC X(02).
+006500     88  WS-Counter-File-OK          VALUE "00".
+006600
+006700 LINKAGE SECTION.
+006800     COPY incrlink.
+006900
+007000 PROCEDURE DIVISION USING LS-Counter-Id LS-Num LS-Mode
+007100     LS-Block-Size LS-Result LS-Range-Start LS-Range-End
+007200     LS-Status.
+007300******************************************************************
+007400 0000-MAINLINE.
+007500******************************************************************
+007600     SET LS-Status-OK TO TRUE.
+007700     MOVE LS-Block-Size TO WS-Block-Size.
+007800     IF WS-Block-Size < 1
+007900         MOVE 1 TO WS-Block-Size
+008000     END-IF.
+008100     PERFORM 1000-OPEN-COUNTER-FILE THRU 1000-EXIT.
+008200     IF LS-Mode-Void
+008300         PERFORM 3000-VOID-NUMBER THRU 3000-EXIT
+008400     ELSE
+008500         PERFORM 2000-ISSUE-NUMBER THRU 2000-EXIT
+008600     END-IF.
+008700     PERFORM 8000-SAVE-COUNTER-FILE THRU 8000-EXIT.
+008800     GOBACK.
+008900
+009000******************************************************************
+009100*   1000-OPEN-COUNTER-FILE -- LOOK UP THE LAST VALUE ISSUED FOR   *
+009200*   LS-COUNTER-ID.  IF THE FILE OR THE RECORD DOES NOT EXIST     *
+009300*   YET, SEED THE SEQUENCE FROM LS-NUM INSTEAD.                   *
+009400******************************************************************
+009500 1000-OPEN-COUNTER-FILE.
+009600     MOVE LS-Counter-Id TO CTR-COUNTER-ID.
+009700     OPEN I-O COUNTER-FILE.
+009800     IF WS-Counter-File-OK
+009900         READ COUNTER-FILE
+010000             INVALID KEY
+010100                 MOVE LS-Num TO WS-Current-Value
+010200         END-READ
+010300         IF WS-Counter-File-OK
+010400             MOVE CTR-LAST-VALUE TO WS-Current-Value
+010500         END-IF
+010600     ELSE
+010700         OPEN OUTPUT COUNTER-FILE
+010800         CLOSE COUNTER-FILE
+010900         OPEN I-O COUNTER-FILE
+011000         MOVE LS-Num TO WS-Current-Value
+011100     END-IF.
+011200 1000-EXIT.
+011300     EXIT.
+011400
+011500******************************************************************
+011600*   2000-ISSUE-NUMBER -- NORMAL MODE.  RESERVES A CONTIGUOUS      *
+011700*   RANGE OF WS-BLOCK-SIZE NUMBERS STARTING AFTER WS-CURRENT-     *
+011800*   VALUE.  WS-BLOCK-SIZE IS 1 FOR AN ORDINARY ONE-AT-A-TIME      *
+011900*   CALL.                                                        *
+012000******************************************************************
+012100 2000-ISSUE-NUMBER.
+012200     IF WS-Current-Value > WS-Max-Unsigned-Int - WS-Block-Size
+012300         SET LS-Status-Overflow TO TRUE
+012400     ELSE
+012500         COMPUTE LS-Range-Start = WS-Current-Value + 1
+012600         COMPUTE LS-Range-End = WS-Current-Value + WS-Block-Size
+012700         MOVE LS-Range-End TO LS-Result
+012800         MOVE LS-Range-End TO WS-Current-Value
+012900     END-IF.
+013000 2000-EXIT.
+013100     EXIT.
+013200
+013300******************************************************************
+013400*   3000-VOID-NUMBER -- REVERSAL MODE.  WS-CURRENT-VALUE IS THE  *
+013500*   LAST NUMBER ISSUED FOR THIS COUNTER-ID FOR A TRANSACTION     *
+013600*   THAT WAS CANCELED BEFORE USE; ROLL THE SEQUENCE BACK ONE SO  *
+013700*   THE NUMBER IS REISSUED TO THE NEXT TRANSACTION INSTEAD OF    *
+013800*   LEAVING A GAP.  ONLY THE MOST RECENTLY ISSUED NUMBER CAN BE  *
+013820*   VOIDED THIS WAY -- WS-CURRENT-VALUE IS A SINGLE HIGH-WATER   *
+013840*   MARK, NOT A LIST OF LIVE NUMBERS, SO VOIDING ANYTHING ELSE   *
+013860*   WOULD REWIND THE COUNTER PAST NUMBERS STILL IN USE AND       *
+013880*   REISSUE ONE OF THEM.  LS-NUM NOT MATCHING IS REPORTED BACK   *
+013890*   RATHER THAN ACTED ON.                                        *
+013900******************************************************************
+014000 3000-VOID-NUMBER.
+014100     IF WS-Current-Value = 0
+014200         SET LS-Status-Underflow TO TRUE
+014250     ELSE
+014260         IF LS-Num NOT = WS-Current-Value
+014270             SET LS-Status-Not-Last TO TRUE
+014280         ELSE
+014400             COMPUTE WS-Current-Value = WS-Current-Value - 1
+014500             MOVE WS-Current-Value TO LS-Result
+014600             MOVE WS-Current-Value TO LS-Range-Start
+014700             MOVE WS-Current-Value TO LS-Range-End
+014750         END-IF
+014800     END-IF.
+014900 3000-EXIT.
+015000     EXIT.
+015100
+015200******************************************************************
+015300*   8000-SAVE-COUNTER-FILE -- PERSIST THE NEW CURRENT VALUE SO    *
+015400*   THE NEXT CALL (THIS RUN OR A LATER ONE) CONTINUES THE         *
+015500*   SEQUENCE FOR THIS COUNTER-ID FROM WHERE IT LEFT OFF.          *
+015600******************************************************************
+015700 8000-SAVE-COUNTER-FILE.
+015800     MOVE LS-Counter-Id TO CTR-COUNTER-ID.
+015900     MOVE WS-Current-Value TO CTR-LAST-VALUE.
+016000     REWRITE CTR-COUNTER-RECORD
+016100         INVALID KEY
+016200             WRITE CTR-COUNTER-RECORD
+016300     END-REWRITE.
+016400     CLOSE COUNTER-FILE.
+016500 8000-EXIT.
+016600     EXIT.
+016700
+016800 END PROGRAM increment.

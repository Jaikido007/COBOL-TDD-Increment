@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*                                                                *
+000300*   CTLREC                                                      *
+000400*                                                                *
+000500*   CONTROL RECORD LAYOUT FOR THE MAIN-PROGRAM BATCH DRIVER.     *
+000600*   ONE RECORD IS READ AT THE START OF EACH RUN TO SUPPLY THE    *
+000700*   PARAMETERS THAT WOULD OTHERWISE BE HARD-CODED IN THE         *
+000800*   PROCEDURE DIVISION.                                         *
+000900*                                                                *
+001000*   MODIFICATION HISTORY                                        *
+001100*   ---------------------------------------------------------   *
+001200*   2026-08-08  JPK  INITIAL VERSION - RUN COUNT ONLY.           *
+001210*   2026-08-08  JPK  ADDED CTL-RUN-ID SO A RESTART CAN TELL IT   *
+001220*                    IS CONTINUING THE SAME RUN (CHECKPOINT).    *
+001230*   2026-08-08  JPK  ADDED CTL-BLOCK-SIZE TO DRIVE BLOCK         *
+001240*                    ALLOCATION IN "increment".                  *
+001250*   2026-08-08  JPK  ADDED CTL-COUNTER-ID SO A RUN CAN DRIVE A   *
+001260*                    SPECIFIC DOCUMENT-TYPE SEQUENCE INSTEAD OF  *
+001270*                    ALWAYS THE DEFAULT ONE.                     *
+001300******************************************************************
+001400 01  CTL-CONTROL-RECORD.
+001410     05  CTL-RUN-ID                  PIC X(08).
+001500     05  CTL-RUN-COUNT               UNSIGNED-INT.
+001510     05  CTL-BLOCK-SIZE              UNSIGNED-INT.
+001520     05  CTL-COUNTER-ID              PIC X(08).
+001600     05  FILLER                      PIC X(20).

@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*                                                                *
+000300*   CTRREC                                                      *
+000400*                                                                *
+000500*   PERSISTED-COUNTER RECORD LAYOUT.  ONE RECORD HOLDS THE LAST  *
+000600*   VALUE ISSUED FOR A GIVEN COUNTER-ID SO THE SEQUENCE SURVIVES *
+000700*   FROM ONE JOB RUN TO THE NEXT.                                *
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*   ---------------------------------------------------------   *
+001100*   2026-08-08  JPK  INITIAL VERSION.                           *
+001150*   2026-08-08  JPK  KEYED BY CTR-COUNTER-ID SO EACH DOCUMENT    *
+001160*                    TYPE CAN HAVE ITS OWN INDEPENDENT SEQUENCE. *
+001200******************************************************************
+001300 01  CTR-COUNTER-RECORD.
+001400     05  CTR-COUNTER-ID              PIC X(08).
+001500     05  CTR-LAST-VALUE              UNSIGNED-INT.

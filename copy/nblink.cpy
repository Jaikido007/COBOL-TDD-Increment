@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*                                                                *
+000300*   NBLINK                                                      *
+000400*                                                                *
+000500*   CALLING CONTRACT FOR THE "number-block" SUBPROGRAM.  THIS    *
+000600*   IS THE ONE STABLE ENTRY POINT NEW CALLERS SHOULD INTEGRATE   *
+000700*   AGAINST TO GET A BLOCK OF NUMBERS FOR A NAMED COUNTER --     *
+000800*   THEY DO NOT NEED TO KNOW ANYTHING ABOUT "increment"'S OWN    *
+000900*   MODE/SEED ARGUMENTS, ONLY THE COUNTER-ID AND HOW MANY        *
+001000*   NUMBERS THEY WANT.                                          *
+001100*                                                                *
+001200*   CALL "number-block" USING NB-COUNTER-ID NB-BLOCK-SIZE        *
+001300*       NB-RANGE-START NB-RANGE-END NB-STATUS.                  *
+001400*                                                                *
+001500*   MODIFICATION HISTORY                                        *
+001600*   ---------------------------------------------------------   *
+001700*   2026-08-08  JPK  INITIAL VERSION.                           *
+001800******************************************************************
+001900 01  NB-Counter-Id               PIC X(08).
+002000 01  NB-Block-Size               UNSIGNED-INT.
+002100 01  NB-Range-Start              UNSIGNED-INT.
+002200 01  NB-Range-End                UNSIGNED-INT.
+002300 01  NB-Status                   PIC X(01).
+002400     88  NB-Status-OK                VALUE "0".
+002500     88  NB-Status-Overflow          VALUE "9".

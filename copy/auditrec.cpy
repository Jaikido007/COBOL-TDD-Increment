@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*                                                                *
+000300*   AUDITREC                                                    *
+000400*                                                                *
+000500*   AUDIT-TRAIL RECORD LAYOUT.  ONE RECORD IS WRITTEN FOR EVERY  *
+000600*   NUMBER MAIN-PROGRAM ISSUES, SO THE RUN-ID, COUNTER-ID, AND   *
+000700*   TIME OF ISSUANCE CAN BE LOOKED UP LATER WITHOUT RELYING ON   *
+000800*   THE SYSOUT LOG.                                              *
+000900*                                                                *
+001000*   MODIFICATION HISTORY                                        *
+001100*   ---------------------------------------------------------   *
+001200*   2026-08-08  JPK  INITIAL VERSION.                           *
+001250*   2026-08-08  JPK  ADDED AUD-COUNTER-ID -- WITH MULTIPLE       *
+001260*                    INDEPENDENT COUNTER-ID SEQUENCES SHARING    *
+001270*                    ONE RUN-ID, RUN-ID AND NUMBER ALONE CANNOT  *
+001280*                    TELL TWO SEQUENCES' NUMBER 4821 APART.      *
+001300******************************************************************
+001400 01  AUD-AUDIT-RECORD.
+001500     05  AUD-RUN-ID                  PIC X(08).
+001550     05  AUD-COUNTER-ID              PIC X(08).
+001600     05  AUD-NUMBER                  UNSIGNED-INT.
+001700     05  AUD-ISSUE-DATE              PIC 9(08).
+001800     05  AUD-ISSUE-TIME              PIC 9(08).
+001900     05  FILLER                      PIC X(02).

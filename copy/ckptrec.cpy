@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*                                                                *
+000300*   CKPTREC                                                     *
+000400*                                                                *
+000500*   CHECKPOINT RECORD LAYOUT.  WRITTEN AFTER EVERY SUCCESSFUL    *
+000600*   CALL TO "increment" SO AN ABENDED RUN CAN BE RESTARTED FROM  *
+000700*   THE LAST COMPLETED ITERATION INSTEAD OF FROM THE TOP.        *
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*   ---------------------------------------------------------   *
+001100*   2026-08-08  JPK  INITIAL VERSION.                           *
+001200******************************************************************
+001300 01  CKPT-CHECKPOINT-RECORD.
+001400     05  CKPT-RUN-ID                 PIC X(08).
+001500     05  CKPT-LAST-ITERATION         UNSIGNED-INT.
+001600     05  CKPT-LAST-VALUE             UNSIGNED-INT.

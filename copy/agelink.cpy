@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*                                                                *
+000300*   AGELINK                                                     *
+000400*                                                                *
+000500*   CALLING CONTRACT FOR THE "age-eligibility" SUBPROGRAM.       *
+000600*   ANY PROGRAM THAT CALLS "age-eligibility" SHOULD COPY THIS    *
+000700*   MEMBER RATHER THAN RETYPING THE FIELDS.                      *
+000800*                                                                *
+000900*   CALL "age-eligibility" USING LS-DOB LS-AS-OF-DATE            *
+001000*       LS-MINIMUM-AGE LS-AGE LS-ELIGIBLE LS-AGE-STATUS.         *
+001100*                                                                *
+001200*   MODIFICATION HISTORY                                        *
+001300*   ---------------------------------------------------------   *
+001400*   2026-08-08  JPK  INITIAL VERSION.                           *
+001500******************************************************************
+001600 01  LS-DOB                      PIC 9(08).
+001700 01  LS-As-Of-Date               PIC 9(08).
+001800 01  LS-Minimum-Age              UNSIGNED-INT.
+001900 01  LS-Age                      UNSIGNED-INT.
+002000 01  LS-Eligible                 PIC X(01).
+002100     88  LS-Eligible-Yes             VALUE "Y".
+002200     88  LS-Eligible-No              VALUE "N".
+002300 01  LS-Age-Status                PIC X(01).
+002400     88  LS-Age-Status-OK             VALUE "0".
+002500     88  LS-Age-Status-Invalid-Dob    VALUE "9".

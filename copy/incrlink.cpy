@@ -0,0 +1,45 @@
+000100******************************************************************
+000200*                                                                *
+000300*   INCRLINK                                                    *
+000400*                                                                *
+000500*   CALLING CONTRACT FOR THE "increment" SUBPROGRAM.  ANY        *
+000600*   PROGRAM THAT CALLS "increment" SHOULD COPY THIS MEMBER       *
+000700*   (REPLACING THE LS- PREFIX WITH ITS OWN IF NEEDED) RATHER     *
+000800*   THAN RETYPING THE FIELDS, SO THE CALLER AND THE SUBPROGRAM   *
+000900*   CAN NEVER DRIFT OUT OF SYNC.                                 *
+001000*                                                                *
+001100*   CALL "increment" USING LS-COUNTER-ID LS-NUM LS-MODE           *
+001150*       LS-BLOCK-SIZE LS-RESULT LS-RANGE-START LS-RANGE-END      *
+001160*       LS-STATUS.                                               *
+001300*                                                                *
+001400*   MODIFICATION HISTORY                                        *
+001500*   ---------------------------------------------------------   *
+001600*   2026-08-08  JPK  FACTORED OUT OF INCREMENT.CBL'S LINKAGE     *
+001700*                    SECTION SO OTHER CALLERS CAN COPY IT.       *
+001750*   2026-08-08  JPK  ADDED LS-COUNTER-ID.  "increment" NOW       *
+001760*                    OWNS A KEYED FILE OF CURRENT VALUES, ONE    *
+001770*                    PER COUNTER-ID, SO ONE SUBPROGRAM CAN        *
+001780*                    SERVE MULTIPLE INDEPENDENT SEQUENCES.        *
+001790*   2026-08-08  JPK  ADDED LS-STATUS-NOT-LAST.  VOID MODE ONLY   *
+001792*                    EVER ROLLS BACK THE MOST RECENTLY ISSUED     *
+001794*                    NUMBER FOR THE COUNTER-ID, SINCE THE         *
+001796*                    PERSISTED VALUE IS A SINGLE HIGH-WATER       *
+001798*                    MARK, NOT A LIST OF LIVE NUMBERS -- A        *
+001799*                    CALLER TRYING TO VOID ANY OTHER NUMBER GETS  *
+001799*                    THIS STATUS INSTEAD OF SILENTLY REWINDING    *
+001799*                    PAST NUMBERS THAT ARE STILL LIVE.            *
+001800******************************************************************
+001850 01  LS-Counter-Id               PIC X(08).
+001900 01  LS-Num                      UNSIGNED-INT.
+002000 01  LS-Mode                     PIC X(01).
+002100     88  LS-Mode-Issue               VALUE "A".
+002200     88  LS-Mode-Void                VALUE "V".
+002300 01  LS-Block-Size               UNSIGNED-INT.
+002400 01  LS-Result                   UNSIGNED-INT.
+002500 01  LS-Range-Start              UNSIGNED-INT.
+002600 01  LS-Range-End                UNSIGNED-INT.
+002700 01  LS-Status                   PIC X(01).
+002800     88  LS-Status-OK                VALUE "0".
+002900     88  LS-Status-Overflow          VALUE "9".
+003000     88  LS-Status-Underflow         VALUE "8".
+003100     88  LS-Status-Not-Last          VALUE "7".

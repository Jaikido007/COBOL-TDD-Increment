@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*   RECVREC                                                     *
+000400*                                                                *
+000500*   RECORD LAYOUT FOR THE DOWNSTREAM SYSTEM'S RECEIVED-NUMBERS   *
+000600*   FILE.  ONE RECORD PER NUMBER THE DOWNSTREAM SYSTEM ACTUALLY  *
+000700*   ACKNOWLEDGES RECEIVING FOR A RUN, SO RECONCILE.CBL CAN       *
+000800*   COMPARE IT AGAINST WHAT WE ISSUED (AUDITREC) WITHOUT         *
+000900*   WAITING FOR NEXT QUARTER'S AUDIT TO FIND A GAP.              *
+001000*                                                                *
+001100*   MODIFICATION HISTORY                                        *
+001200*   ---------------------------------------------------------   *
+001300*   2026-08-08  JPK  INITIAL VERSION.                           *
+001350*   2026-08-08  JPK  ADDED RCV-COUNTER-ID TO MATCH AUDITREC --   *
+001360*                    WITHOUT IT, TWO COUNTER-ID SEQUENCES        *
+001370*                    SHARING A RUN-ID CAN'T BE TOLD APART.       *
+001400******************************************************************
+001500 01  RCV-RECEIVED-RECORD.
+001600     05  RCV-RUN-ID                  PIC X(08).
+001650     05  RCV-COUNTER-ID              PIC X(08).
+001700     05  RCV-NUMBER                  UNSIGNED-INT.
+001800     05  FILLER                      PIC X(12).

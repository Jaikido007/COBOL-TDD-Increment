@@ -4,13 +4,175 @@
 
        DATA DIVISION.
            WORKING-STORAGE SECTION.
+           01 WS-Counter-Id PIC X(08).
+           01 WS-Num UNSIGNED-INT.
+           01 WS-Mode PIC X(01).
+           01 WS-Block-Size UNSIGNED-INT.
            01 WS-Result UNSIGNED-INT.
+           01 WS-Range-Start UNSIGNED-INT.
+           01 WS-Range-End UNSIGNED-INT.
+           01 WS-Status PIC X(01).
+
            01 LS-DOB PIC 9(8).
            01 LS-Date PIC 9(8).
+           01 WS-Minimum-Age UNSIGNED-INT.
+           01 WS-Age UNSIGNED-INT.
+           01 WS-Eligible PIC X(01).
+           01 WS-Age-Status PIC X(01).
+
+           01 NB-Counter-Id PIC X(08).
+           01 NB-Block-Size UNSIGNED-INT.
+           01 NB-Range-Start UNSIGNED-INT.
+           01 NB-Range-End UNSIGNED-INT.
+           01 NB-Status PIC X(01).
 
        PROCEDURE DIVISION.
       *    It increments the given number by 1
-           CALL "increment" USING 1 WS-Result.
+           MOVE "TESTNORM" TO WS-Counter-Id.
+           MOVE 1 TO WS-Num.
+           MOVE "A" TO WS-Mode.
+           MOVE 1 TO WS-Block-Size.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Result 2.
+
+      *    It issues the first number of a sequence that starts at zero
+           MOVE "TESTZERO" TO WS-Counter-Id.
+           MOVE 0 TO WS-Num.
+           MOVE "A" TO WS-Mode.
+           MOVE 1 TO WS-Block-Size.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Result 1.
+
+      *    It reports overflow instead of wrapping when the sequence is
+      *    already sitting at the largest value an UNSIGNED-INT can hold
+           MOVE "TESTMAXV" TO WS-Counter-Id.
+           MOVE 4294967295 TO WS-Num.
+           MOVE "A" TO WS-Mode.
+           MOVE 1 TO WS-Block-Size.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Status "9".
+
+      *    It keeps advancing correctly over repeated calls in sequence
+           MOVE "TESTSEQ1" TO WS-Counter-Id.
+           MOVE 0 TO WS-Num.
+           MOVE "A" TO WS-Mode.
+           MOVE 1 TO WS-Block-Size.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Result 1.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Result 2.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Result 3.
+
+      *    It computes age in whole years as of a given date, and flags
+      *    eligibility against a minimum age -- the calculation LS-DOB
+      *    and LS-Date were set up for
+           MOVE 19980615 TO LS-DOB.
+           MOVE 20260808 TO LS-Date.
+           MOVE 18 TO WS-Minimum-Age.
+           CALL "age-eligibility" USING LS-DOB LS-Date WS-Minimum-Age
+               WS-Age WS-Eligible WS-Age-Status.
+           CALL "assert-equals" USING WS-Age 28.
+           CALL "assert-equals" USING WS-Eligible "Y".
+
+      *    It is not yet eligible when the minimum age has not been
+      *    reached as of the given date
+           MOVE 20100101 TO LS-DOB.
+           MOVE 20260808 TO LS-Date.
+           MOVE 18 TO WS-Minimum-Age.
+           CALL "age-eligibility" USING LS-DOB LS-Date WS-Minimum-Age
+               WS-Age WS-Eligible WS-Age-Status.
+           CALL "assert-equals" USING WS-Eligible "N".
+
+      *    It allocates a block of numbers for a brand-new counter
+      *    through the stable number-block entry point, without the
+      *    caller having to know anything about increment's own
+      *    mode/seed arguments
+           MOVE "TESTBLK1" TO NB-Counter-Id.
+           MOVE 3 TO NB-Block-Size.
+           CALL "number-block" USING NB-Counter-Id NB-Block-Size
+               NB-Range-Start NB-Range-End NB-Status.
+           CALL "assert-equals" USING NB-Range-Start 1.
+           CALL "assert-equals" USING NB-Range-End 3.
+           CALL "assert-equals" USING NB-Status "0".
+
+      *    It keeps allocating the next block onward on a later call
+      *    against the same counter-id
+           MOVE "TESTBLK1" TO NB-Counter-Id.
+           MOVE 2 TO NB-Block-Size.
+           CALL "number-block" USING NB-Counter-Id NB-Block-Size
+               NB-Range-Start NB-Range-End NB-Status.
+           CALL "assert-equals" USING NB-Range-Start 4.
+           CALL "assert-equals" USING NB-Range-End 5.
+
+      *    It voids the most recently issued number and hands it back
+      *    out again on the next issue
+           MOVE "TESTVOID1" TO WS-Counter-Id.
+           MOVE 0 TO WS-Num.
+           MOVE "A" TO WS-Mode.
+           MOVE 1 TO WS-Block-Size.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Result 1.
+           MOVE 1 TO WS-Num.
+           MOVE "V" TO WS-Mode.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Status "0".
+           CALL "assert-equals" USING WS-Result 0.
+           MOVE 0 TO WS-Num.
+           MOVE "A" TO WS-Mode.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Result 1.
+
+      *    It rejects voiding a number that is not the last one issued
+      *    instead of rewinding the counter past a number still live
+           MOVE "TESTVOID2" TO WS-Counter-Id.
+           MOVE 0 TO WS-Num.
+           MOVE "A" TO WS-Mode.
+           MOVE 1 TO WS-Block-Size.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Result 1.
+           MOVE 0 TO WS-Num.
+           MOVE "A" TO WS-Mode.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
            CALL "assert-equals" USING WS-Result 2.
+           MOVE 1 TO WS-Num.
+           MOVE "V" TO WS-Mode.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Status "7".
+
+      *    It reports underflow when voiding against a counter-id
+      *    that has never issued a number
+           MOVE "TESTVOIDZ" TO WS-Counter-Id.
+           MOVE 0 TO WS-Num.
+           MOVE "V" TO WS-Mode.
+           MOVE 1 TO WS-Block-Size.
+           CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+               WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+               WS-Status.
+           CALL "assert-equals" USING WS-Status "8".
 
        END PROGRAM test-increment.

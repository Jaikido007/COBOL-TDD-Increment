@@ -1,21 +1,304 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. main-program.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-Counter UNSIGNED-INT.
-           01 WS-Num UNSIGNED-INT.
-           01 WS-Result UNSIGNED-INT.
-           01 WS-Sum UNSIGNED-INT.
-
-       PROCEDURE DIVISION.          
-           MOVE 0 TO WS-Result.
-           PERFORM INCREMENT 3 TIMES.
-           GOBACK.
-
-       INCREMENT.
-           MOVE WS-RESULT TO WS-NUM.
-           CALL "increment" USING WS-Num WS-Result.
-           DISPLAY WS-Result.
-  
-       END PROGRAM main-program.
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM  :  MAIN-PROGRAM                                    *
+000400*   AUTHOR   :  J. P. KOWALCZYK                                 *
+000500*   INSTALLATION:  DATA PROCESSING - BATCH SYSTEMS               *
+000600*   DATE-WRITTEN:  2024-02-11                                    *
+000700*                                                                *
+000800*   SEQUENCE NUMBER ISSUING DRIVER.  READS A CONTROL RECORD      *
+000900*   THAT TELLS THE RUN HOW MANY NUMBERS TO ISSUE AND DRIVES      *
+001000*   THE "INCREMENT" SUBPROGRAM THAT MANY TIMES.                  *
+001100*                                                                *
+001200*   MODIFICATION HISTORY                                        *
+001300*   ---------------------------------------------------------   *
+001400*   2026-08-08  JPK  RUN COUNT NOW COMES FROM THE CONTROL FILE   *
+001500*                    INSTEAD OF A HARD-CODED "3 TIMES".          *
+001600*   2026-08-08  JPK  LAST-ISSUED VALUE NOW PERSISTS ACROSS RUNS  *
+001700*                    VIA THE COUNTER FILE INSTEAD OF STARTING    *
+001800*                    BACK AT ZERO EVERY TIME.                    *
+001900*   2026-08-08  JPK  ADDED CHECKPOINT/RESTART RECOVERY SO AN     *
+002000*                    ABENDED RUN RESUMES AFTER THE LAST          *
+002100*                    COMPLETED ITERATION INSTEAD OF REISSUING.   *
+002200*   2026-08-08  JPK  STOP ISSUING IF "increment" REPORTS THE     *
+002300*                    SEQUENCE HAS HIT ITS MAXIMUM VALUE.         *
+002400*   2026-08-08  JPK  RUN COUNT IS NOW SATISFIED IN CONFIGURABLE  *
+002500*                    BLOCKS (CTL-BLOCK-SIZE) INSTEAD OF ALWAYS   *
+002600*                    ONE CALL PER NUMBER.  WS-ITERATION NOW      *
+002700*                    COUNTS NUMBERS ISSUED, NOT LOOP PASSES.     *
+002800*   2026-08-08  JPK  "increment" LINKAGE FIELDS NOW COME FROM    *
+002900*                    THE INCRLINK COPYBOOK INSTEAD OF BEING      *
+003000*                    RETYPED HERE BY HAND.                       *
+003100*   2026-08-08  JPK  EVERY ISSUED NUMBER IS NOW WRITTEN TO AN    *
+003200*                    AUDIT FILE WITH ITS RUN-ID AND TIMESTAMP.   *
+003300*   2026-08-08  JPK  WS-SUM NOW ACCUMULATES THE COUNT OF NUMBERS *
+003400*                    ISSUED AND IS DISPLAYED AS A RECONCILIATION *
+003500*                    TOTAL AT END-OF-JOB.                        *
+003600*   2026-08-08  JPK  "increment" NOW OWNS COUNTER-FILE DIRECTLY  *
+003700*                    (KEYED BY COUNTER-ID), SO THIS PROGRAM NO   *
+003800*                    LONGER OPENS IT ITSELF.  A RUN CAN NOW      *
+003900*                    DRIVE ANY DOCUMENT-TYPE SEQUENCE VIA        *
+004000*                    CTL-COUNTER-ID.                             *
+004100*   2026-08-08  JPK  RETURN-CODE IS NOW SET TO 4 WHEN THE RUN    *
+004200*                    STOPS EARLY ON OVERFLOW, SO THE JCL STEP    *
+004300*                    THAT INVOKES THIS PROGRAM CAN COND OUT      *
+004400*                    DOWNSTREAM STEPS ON A BAD RUN.              *
+004410*   2026-08-08  JPK  EACH AUDIT RECORD NOW ALSO CARRIES THE      *
+004420*                    COUNTER-ID, SO TWO INDEPENDENT SEQUENCES    *
+004430*                    THAT HAPPEN TO SHARE A RUN-ID CAN STILL BE  *
+004440*                    TOLD APART IN RECONCILE.CBL.                *
+004500******************************************************************
+004600 IDENTIFICATION DIVISION.
+004700 PROGRAM-ID. main-program.
+004800 AUTHOR. J. P. KOWALCZYK.
+004900 INSTALLATION. DATA PROCESSING - BATCH SYSTEMS.
+005000 DATE-WRITTEN. 2024-02-11.
+005100 DATE-COMPILED.
+005200
+005300 ENVIRONMENT DIVISION.
+005400 INPUT-OUTPUT SECTION.
+005500 FILE-CONTROL.
+005600     SELECT CONTROL-FILE ASSIGN TO CONTROLF
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS WS-Control-File-Status.
+005900     SELECT CHECKPOINT-FILE ASSIGN TO CHECKPTF
+006000         ORGANIZATION IS INDEXED
+006100         ACCESS MODE IS RANDOM
+006200         RECORD KEY IS CKPT-RUN-ID
+006300         FILE STATUS IS WS-Checkpoint-File-Status.
+006400     SELECT AUDIT-FILE ASSIGN TO AUDITF
+006500         ORGANIZATION IS LINE SEQUENTIAL
+006600         FILE STATUS IS WS-Audit-File-Status.
+006700
+006800 DATA DIVISION.
+006900 FILE SECTION.
+007000 FD  CONTROL-FILE
+007100     RECORDING MODE IS F.
+007200     COPY ctlrec.
+007300
+007400 FD  CHECKPOINT-FILE.
+007500     COPY ckptrec.
+007600
+007700 FD  AUDIT-FILE
+007800     RECORDING MODE IS F.
+007900     COPY auditrec.
+008000
+008100 WORKING-STORAGE SECTION.
+008200 77  WS-Control-File-Status      PIC X(02).
+008300     88  WS-Control-File-OK          VALUE "00".
+008400     88  WS-Control-File-EOF         VALUE "10".
+008500
+008600 77  WS-Default-Counter-Id       PIC X(08) VALUE "MAIN".
+008700
+008800 77  WS-Checkpoint-File-Status   PIC X(02).
+008900     88  WS-Checkpoint-File-OK       VALUE "00".
+009000     88  WS-Checkpoint-Not-Found     VALUE "23".
+009100
+009200 77  WS-Audit-File-Status        PIC X(02).
+009300     88  WS-Audit-File-OK            VALUE "00".
+009400 77  WS-Default-Run-Id           PIC X(08) VALUE "DEFAULT".
+009500 77  WS-Run-Id                   PIC X(08).
+009600 77  WS-Start-Iteration          UNSIGNED-INT.
+009700
+009800******************************************************************
+009900*   "increment" CALLING CONTRACT (LS-MODE, LS-BLOCK-SIZE,         *
+010000*   LS-RESULT, LS-RANGE-START, LS-RANGE-END, LS-STATUS, AND THE   *
+010100*   WS-MODE-xxx / WS-STATUS-xxx CONDITION NAMES) COMES FROM THE   *
+010200*   INCRLINK COPYBOOK SO THIS PROGRAM CAN NEVER DRIFT OUT OF      *
+010300*   STEP WITH THE SUBPROGRAM IT CALLS.                            *
+010400******************************************************************
+010500     COPY incrlink REPLACING LEADING ==LS-== BY ==WS-==.
+010600
+010700 77  WS-Counter                  UNSIGNED-INT.
+010800 77  WS-Sum                      UNSIGNED-INT.
+010900 77  WS-Run-Count                UNSIGNED-INT.
+011000 77  WS-Iteration                UNSIGNED-INT.
+011100 77  WS-Configured-Block-Size    UNSIGNED-INT.
+011200 77  WS-Display-Num              UNSIGNED-INT.
+011300 77  WS-Current-Date             PIC 9(08).
+011400 77  WS-Current-Time             PIC 9(08).
+011500
+011600******************************************************************
+011700*   DEFAULT RUN COUNT USED WHEN NO CONTROL RECORD CAN BE READ    *
+011800*   (E.G. THE CONTROL FILE DOES NOT EXIST YET FOR THIS RUN).     *
+011900******************************************************************
+012000 77  WS-Default-Run-Count       UNSIGNED-INT VALUE 3.
+012100 77  WS-Default-Block-Size      UNSIGNED-INT VALUE 1.
+012200
+012300 PROCEDURE DIVISION.
+012400******************************************************************
+012500 0000-MAINLINE.
+012600******************************************************************
+012700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012800     PERFORM 1400-OPEN-CHECKPOINT-FILE THRU 1400-EXIT.
+012900     PERFORM 1600-OPEN-AUDIT-FILE THRU 1600-EXIT.
+013000     PERFORM 2000-PROCESS THRU 2000-EXIT.
+013100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013200     GOBACK.
+013300
+013400******************************************************************
+013500*   1000-INITIALIZE -- READ THE CONTROL RECORD FOR THIS RUN      *
+013600******************************************************************
+013700 1000-INITIALIZE.
+013800     MOVE 0 TO WS-Result.
+013900     MOVE 0 TO WS-Sum.
+014000     SET WS-Mode-Issue TO TRUE.
+014100     SET WS-Status-OK TO TRUE.
+014200     MOVE WS-Default-Run-Count TO WS-Run-Count.
+014300     MOVE WS-Default-Block-Size TO WS-Configured-Block-Size.
+014400     MOVE WS-Default-Run-Id TO WS-Run-Id.
+014500     MOVE WS-Default-Counter-Id TO WS-Counter-Id.
+014600     OPEN INPUT CONTROL-FILE.
+014700     IF NOT WS-Control-File-OK
+014800         GO TO 1000-EXIT
+014900     END-IF.
+015000     READ CONTROL-FILE
+015100         AT END
+015200             GO TO 1000-EXIT
+015300     END-READ.
+015400     MOVE CTL-RUN-COUNT TO WS-Run-Count.
+015500     IF CTL-RUN-ID NOT = SPACES
+015600         MOVE CTL-RUN-ID TO WS-Run-Id
+015700     END-IF.
+015800     IF CTL-BLOCK-SIZE > 0
+015900         MOVE CTL-BLOCK-SIZE TO WS-Configured-Block-Size
+016000     END-IF.
+016100     IF CTL-COUNTER-ID NOT = SPACES
+016200         MOVE CTL-COUNTER-ID TO WS-Counter-Id
+016300     END-IF.
+016400 1000-EXIT.
+016500     IF WS-Control-File-OK OR WS-Control-File-EOF
+016600         CLOSE CONTROL-FILE
+016700     END-IF.
+016800     EXIT.
+016900
+017000******************************************************************
+017100*   1400-OPEN-CHECKPOINT-FILE -- IF THIS RUN-ID HAS A CHECKPOINT  *
+017200*   FROM AN EARLIER ABENDED ATTEMPT, RESUME AFTER THE LAST        *
+017300*   COMPLETED ITERATION INSTEAD OF REISSUING NUMBERS.             *
+017400******************************************************************
+017500 1400-OPEN-CHECKPOINT-FILE.
+017600     MOVE 0 TO WS-Start-Iteration.
+017700     OPEN I-O CHECKPOINT-FILE.
+017800     IF WS-Checkpoint-File-OK
+017900         MOVE WS-Run-Id TO CKPT-RUN-ID
+018000         READ CHECKPOINT-FILE
+018100             INVALID KEY
+018200                 CONTINUE
+018300         END-READ
+018400         IF WS-Checkpoint-File-OK
+018500             MOVE CKPT-LAST-ITERATION TO WS-Start-Iteration
+018600             MOVE CKPT-LAST-VALUE TO WS-Result
+018700         END-IF
+018800     ELSE
+018900         OPEN OUTPUT CHECKPOINT-FILE
+019000         CLOSE CHECKPOINT-FILE
+019100         OPEN I-O CHECKPOINT-FILE
+019200     END-IF.
+019300 1400-EXIT.
+019400     EXIT.
+019500
+019600******************************************************************
+019700*   1600-OPEN-AUDIT-FILE -- OPEN THE AUDIT TRAIL FOR APPENDING.   *
+019800*   NUMBERS ISSUED ON EARLIER RUNS STAY ON THE FILE; EACH RUN     *
+019900*   ADDS ITS OWN RECORDS RATHER THAN REPLACING IT.                *
+020000******************************************************************
+020100 1600-OPEN-AUDIT-FILE.
+020200     OPEN EXTEND AUDIT-FILE.
+020300     IF WS-Audit-File-OK
+020400         GO TO 1600-EXIT
+020500     END-IF.
+020600     OPEN OUTPUT AUDIT-FILE.
+020700     CLOSE AUDIT-FILE.
+020800     OPEN EXTEND AUDIT-FILE.
+020900 1600-EXIT.
+021000     EXIT.
+021100
+021200******************************************************************
+021300*   2000-PROCESS -- ISSUE WS-RUN-COUNT SEQUENCE NUMBERS          *
+021400******************************************************************
+021500 2000-PROCESS.
+021600     MOVE WS-Start-Iteration TO WS-Iteration.
+021700     PERFORM 3000-INCREMENT THRU 3000-EXIT
+021800         UNTIL WS-Iteration >= WS-Run-Count
+021900            OR WS-Status-Overflow.
+022000 2000-EXIT.
+022100     EXIT.
+022200
+022300******************************************************************
+022400*   3000-INCREMENT -- RESERVE AND ISSUE THE NEXT BLOCK OF        *
+022500*   NUMBERS (WS-BLOCK-SIZE OF THEM, CLIPPED TO WHAT IS STILL     *
+022600*   NEEDED TO SATISFY WS-RUN-COUNT).                              *
+022700******************************************************************
+022800 3000-INCREMENT.
+022900     COMPUTE WS-Block-Size = WS-Run-Count - WS-Iteration.
+023000     IF WS-Block-Size > WS-Configured-Block-Size
+023100         MOVE WS-Configured-Block-Size TO WS-Block-Size
+023200     END-IF.
+023300     MOVE WS-Result TO WS-Num.
+023400     CALL "increment" USING WS-Counter-Id WS-Num WS-Mode
+023500         WS-Block-Size WS-Result WS-Range-Start WS-Range-End
+023600         WS-Status.
+023700     IF WS-Status-Overflow
+023800         DISPLAY "INCREMENT: SEQUENCE HAS REACHED ITS MAXIMUM "
+023900             "VALUE -- RUN STOPPED"
+024000         MOVE 4 TO RETURN-CODE
+024100         GO TO 3000-EXIT
+024200     END-IF.
+024300     PERFORM 3100-DISPLAY-RANGE THRU 3100-EXIT.
+024400     ADD WS-Block-Size TO WS-Iteration.
+024500     ADD WS-Block-Size TO WS-Sum.
+024600     MOVE WS-Run-Id TO CKPT-RUN-ID.
+024700     MOVE WS-Iteration TO CKPT-LAST-ITERATION.
+024800     MOVE WS-Result TO CKPT-LAST-VALUE.
+024900     REWRITE CKPT-CHECKPOINT-RECORD
+025000         INVALID KEY
+025100             WRITE CKPT-CHECKPOINT-RECORD
+025200     END-REWRITE.
+025300 3000-EXIT.
+025400     EXIT.
+025500
+025600******************************************************************
+025700*   3100-DISPLAY-RANGE -- DISPLAY AND AUDIT EVERY NUMBER ISSUED  *
+025800*   BY THE LAST CALL TO "increment" (A SINGLE NUMBER WHEN THE    *
+025900*   BLOCK SIZE IS 1).                                            *
+026000******************************************************************
+026100 3100-DISPLAY-RANGE.
+026200     ACCEPT WS-Current-Date FROM DATE YYYYMMDD.
+026300     ACCEPT WS-Current-Time FROM TIME.
+026400     PERFORM 3110-DISPLAY-ONE THRU 3110-EXIT
+026500         VARYING WS-Display-Num FROM WS-Range-Start BY 1
+026600         UNTIL WS-Display-Num > WS-Range-End.
+026700 3100-EXIT.
+026800     EXIT.
+026900
+027000 3110-DISPLAY-ONE.
+027100     DISPLAY WS-Display-Num.
+027200     MOVE WS-Run-Id TO AUD-RUN-ID.
+027250     MOVE WS-Counter-Id TO AUD-COUNTER-ID.
+027300     MOVE WS-Display-Num TO AUD-NUMBER.
+027400     MOVE WS-Current-Date TO AUD-ISSUE-DATE.
+027500     MOVE WS-Current-Time TO AUD-ISSUE-TIME.
+027600     WRITE AUD-AUDIT-RECORD.
+027700 3110-EXIT.
+027800     EXIT.
+027900
+028000******************************************************************
+028100*   9000-TERMINATE -- END-OF-JOB HOUSEKEEPING                    *
+028200*   SAVE THE LAST VALUE ISSUED SO THE NEXT RUN PICKS UP WHERE    *
+028300*   THIS ONE LEFT OFF, AND DISPLAY THE RECONCILIATION TOTAL SO   *
+028400*   OPERATIONS CAN CHECK IT AGAINST WHAT THE DOWNSTREAM SYSTEM   *
+028500*   ACTUALLY RECEIVED BEFORE THE BATCH WINDOW CLOSES.            *
+028600******************************************************************
+028700 9000-TERMINATE.
+028800     DISPLAY "INCREMENT: " WS-Sum " NUMBER(S) ISSUED THIS RUN".
+028900     MOVE WS-Run-Id TO CKPT-RUN-ID.
+029000     DELETE CHECKPOINT-FILE
+029100         INVALID KEY
+029200             CONTINUE
+029300     END-DELETE.
+029400     CLOSE CHECKPOINT-FILE.
+029500     CLOSE AUDIT-FILE.
+029600 9000-EXIT.
+029700     EXIT.
+029800
+029900 END PROGRAM main-program.

@@ -0,0 +1,52 @@
+//SEQNUM   JOB (ACCTNO),'SEQUENCE NUMBERS',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  SEQNUM   -- NIGHTLY SEQUENCE NUMBER ISSUING BATCH WINDOW    *
+//*                                                               *
+//*  STEP010 RUNS MAIN-PROGRAM, WHICH READS THE CONTROL RECORD,  *
+//*  DRIVES "increment" FOR THE REQUESTED RUN, AND WRITES THE    *
+//*  AUDIT TRAIL.  MAIN-PROGRAM SETS RETURN-CODE 4 IF THE         *
+//*  SEQUENCE HIT ITS MAXIMUM VALUE AND THE RUN STOPPED EARLY,    *
+//*  SO STEP020 CAN COND OUT RATHER THAN RECONCILE AN INCOMPLETE  *
+//*  RESULT.                                                      *
+//*                                                               *
+//*  STEP020 RUNS RECONCILE, WHICH COMPARES STEP010'S AUDIT       *
+//*  TRAIL AGAINST THE DOWNSTREAM SYSTEM'S RECEIVED-NUMBERS FILE  *
+//*  AND SETS RETURN-CODE 4 IF ANY GAP OR DUPLICATE TURNS UP, SO  *
+//*  OPERATIONS SEES IT IN THIS RUN'S SYSOUT BEFORE THE BATCH      *
+//*  WINDOW CLOSES.                                                *
+//*                                                               *
+//*  MODIFICATION HISTORY                                        *
+//*  ------------------------------------------------------------*
+//*  2026-08-08  JPK  INITIAL VERSION.                           *
+//*  2026-08-08  JPK  ADDED STEP020 (RECONCILE) WITH A COND TO    *
+//*                   BYPASS IT WHEN STEP010 STOPPED EARLY.       *
+//*  2026-08-08  JPK  NOTED THAT COUNTERF/CHECKPTF MUST ALREADY   *
+//*                   BE CATALOGED -- DISP=SHR ASSUMES THE        *
+//*                   CLUSTER EXISTS.                             *
+//*-------------------------------------------------------------*
+//*  COUNTERF AND CHECKPTF ARE INDEXED CLUSTERS AND MUST BE       *
+//*  IDCAMS-DEFINED AND CATALOGED BY OPS BEFORE THIS JOB'S FIRST  *
+//*  RUN FOR A GIVEN RUN-ID/COUNTER-ID -- DISP=SHR WILL FAIL THE  *
+//*  STEP IF THE DATASET DOES NOT ALREADY EXIST.  MAIN-PROGRAM    *
+//*  AND INCREMENT STILL CARRY LOGIC TO BUILD A CLUSTER FROM      *
+//*  SCRATCH WHEN ONE IS SELECTED BUT NOT FOUND, FOR CALLERS      *
+//*  THAT DO NOT GO THROUGH THIS JCL, BUT THAT PATH DOES NOT      *
+//*  APPLY HERE.                                                  *
+//STEP010  EXEC PGM=MAIN-PROGRAM
+//STEPLIB  DD   DSN=PROD.SEQNUM.LOADLIB,DISP=SHR
+//CONTROLF DD   DSN=PROD.SEQNUM.CONTROL,DISP=SHR
+//COUNTERF DD   DSN=PROD.SEQNUM.COUNTER,DISP=SHR
+//CHECKPTF DD   DSN=PROD.SEQNUM.CHECKPT,DISP=SHR
+//AUDITF   DD   DSN=PROD.SEQNUM.AUDIT,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=38)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=RECONCILE,COND=(4,EQ,STEP010)
+//STEPLIB  DD   DSN=PROD.SEQNUM.LOADLIB,DISP=SHR
+//CONTROLF DD   DSN=PROD.SEQNUM.CONTROL,DISP=SHR
+//AUDITF   DD   DSN=PROD.SEQNUM.AUDIT,DISP=SHR
+//RECEIVDF DD   DSN=PROD.SEQNUM.RECEIVED,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
